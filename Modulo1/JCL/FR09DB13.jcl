@@ -0,0 +1,79 @@
+//FR09DB13 JOB (ACCT),'TREINAMENTO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*================================================================*
+//*  JOBNAME..: FR09DB13                                           *
+//*  OBJETIVO.: EXECUTAR EM LOTE O PROGRAMA FR09DB13 (CARGA DE      *
+//*             FUNCIONARIOS - FOUR001.FUNC2), COM SUPORTE A        *
+//*             PARTICOES PARALELAS E RESTART VIA CHECKPOINT        *
+//*             (FOUR001.CHECK).                                    *
+//*------------------------------------------------------------------*
+//*  PARAMETROS DE SUBMISSAO (informar via SET antes do STEP00):    *
+//*    PARTICAO - '01' ou '02' (vazio = execucao unica,             *
+//*               IDCHECK='FOUR009'); ver FR09DB13 1000-INICIAR     *
+//*    RESETCK  - 'S' zera o checkpoint (FOUR001.CHECK.REGISTRO)    *
+//*               antes de rodar, via FR09DB14 (reprocessamento     *
+//*               total); 'N' (default) mantem o checkpoint atual   *
+//*------------------------------------------------------------------*
+//*  RESTART APOS ABEND: o proprio FR09DB13 e reiniciavel - ele      *
+//*  retoma a partir do ultimo REGISTRO gravado em FOUR001.CHECK     *
+//*  (COMMIT a cada WRK-COMMIT-INTERVAL leituras). Basta resubmeter  *
+//*  este JOB com RESTART=(STEP05) no JOB card e RESETCK='N' - nao   *
+//*  zerar o checkpoint num restart normal, apenas num                *
+//*  reprocessamento completo solicitado explicitamente.             *
+//*================================================================*
+//*
+//         SET PARTICAO=''
+//         SET RESETCK='N'
+//*
+//*------------------------------------------------------------------*
+//* STEP00 - RESETAR CHECKPOINT (SOMENTE SE RESETCK='S')             *
+//*          UTILITARIO FR09DB14, PARM='RESET,,<PARTICAO>' - o piso  *
+//*          (0 para '01'/branco, 5000 para '02') e calculado pelo   *
+//*          proprio FR09DB14 a partir da particao, nao informado    *
+//*          aqui, para nao sobrepor o checkpoint de outra particao  *
+//*------------------------------------------------------------------*
+//STEP00   IF (RESETCK EQ 'S') THEN
+//DB2RESET EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DISP=SHR,DSN=DSN310.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN310.SDSNLOAD
+//         DD DISP=SHR,DSN=FR09DB13.RUNLIB.LOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(FR09DB14) PLAN(FR09DB13) -
+      PARM('RESET,,&PARTICAO') LIB('FR09DB13.RUNLIB.LOAD')
+  END
+/*
+//         ENDIF
+//*
+//*------------------------------------------------------------------*
+//* STEP05 - CARGA DE FUNCIONARIOS (FR09DB13)                        *
+//*          DDs FUNCERR/FUNCEXT/PARMFILE/FUNCREL conforme SELECT/FD *
+//*          proprio programa; PARM e a particao informada acima.    *
+//*------------------------------------------------------------------*
+//STEP05   EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,DB2RESET)
+//STEPLIB  DD DISP=SHR,DSN=DSN310.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN310.SDSNLOAD
+//         DD DISP=SHR,DSN=FR09DB13.RUNLIB.LOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//FUNCERR  DD DSN=FR09.BATCH.FUNCERR,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//FUNCEXT  DD DSN=FR09.BATCH.FUNCEXT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=103,BLKSIZE=0)
+//PARMFILE DD DISP=SHR,DSN=FR09.BATCH.PARMCARD
+//FUNCREL  DD DSN=FR09.BATCH.FUNCREL,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(FR09DB13) PLAN(FR09DB13) -
+      PARM('&PARTICAO') LIB('FR09DB13.RUNLIB.LOAD')
+  END
+/*
+//
