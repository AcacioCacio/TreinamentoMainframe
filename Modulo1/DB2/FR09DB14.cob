@@ -0,0 +1,285 @@
+      *=============================================================*   00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=============================================================*   00000300
+                                                                        00000400
+       PROGRAM-ID. FR09DB14.                                            00000500
+       AUTHOR.     ACACIO.                                              00000600
+                                                                        00000700
+      *================================================================*00000800
+      *                        TREINAMENTO                             *00000900
+      *================================================================*00001000
+      *     PROGRAMA....: FR09DB14                                     *00001100
+      *     OBJETIVO....: UTILITARIO PARA INSPECIONAR/RESETAR O        *00001200
+      *                   CHECKPOINT (FOUR001.CHECK) USADO POR         *00001300
+      *                   FR09DB13, SEM SQL MANUAL.                    *00001400
+      *----------------------------------------------------------------*00001500
+      *     PARM.......: 'DISPLAY[,particao]'                          *00001600
+      *                  'RESET,novo-valor[,particao]'                 *00001700
+      *                  particao = '01','02',... branco = FOUR009     *00001800
+      *               novo-valor em branco (ex: 'RESET,,01') usa o      00001810
+      *               piso da particao (01=0, 02=5000, branco=0)  *     00001820
+      *               em vez de um literal do chamador             *    00001830
+      *----------------------------------------------------------------*00001900
+      *     BASE DE DADOS:                                             *00002000
+      *       FOU001.CHECK          I/O                  #BKCHECK      *00002100
+      *----------------------------------------------------------------*00002200
+      *     MODULOS.....:                                              *00002300
+      *       B#GLOB                                                   *00002400
+      *================================================================*00002500
+                                                                        00002600
+      *=============================================================*   00002700
+       ENVIRONMENT                               DIVISION.              00002800
+      *=============================================================*   00002900
+                                                                        00003000
+      *-------------------------------------------------------------*   00003100
+       CONFIGURATION                               SECTION.             00003200
+      *-------------------------------------------------------------*   00003300
+       SPECIAL-NAMES.                                                   00003400
+           DECIMAL-POINT IS COMMA.                                      00003500
+                                                                        00003600
+      *=============================================================*   00003700
+       DATA                                      DIVISION.              00003800
+      *-------------------------------------------------------------*   00003900
+       WORKING-STORAGE                             SECTION.             00004000
+      *-------------------------------------------------------------*   00004100
+                                                                        00004200
+      *----------------------------------------------------------------*00004300
+       01  FILLER                      PIC  X(050)         VALUE        00004400
+           '*** INICIO DA WORKING FR09DB14 ***'.                        00004500
+      *----------------------------------------------------------------*00004600
+                                                                        00004700
+      *----------------------------------------------------------------*00004800
+       01  FILLER                                  PIC X(050)    VALUE  00004900
+           '*** AREA DE DB2 ***'.                                       00005000
+      *----------------------------------------------------------------*00005100
+                                                                        00005200
+           EXEC SQL                                                     00005300
+             INCLUDE #BKCHECK                                           00005400
+           END-EXEC.                                                    00005500
+                                                                        00005600
+           EXEC SQL                                                     00005700
+              INCLUDE SQLCA                                             00005800
+           END-EXEC.                                                    00005900
+                                                                        00006000
+      *----------------------------------------------------------------*00006100
+       01  FILLER                                  PIC X(050)    VALUE  00006200
+           '*** AREA DO ARQUIVO LOGERRO2 ***'.                          00006300
+      *----------------------------------------------------------------*00006400
+                                                                        00006500
+          COPY 'B#GLOB'.                                                00006600
+                                                                        00006700
+      *----------------------------------------------------------------*00006800
+       01  FILLER                                  PIC X(050)    VALUE  00006900
+           '*** AREA DE VARIAVEIS AUXILIARES ***'.                      00007000
+      *----------------------------------------------------------------*00007100
+                                                                        00007200
+       77 WRK-SQLCODE             PIC -999.                             00007300
+       77 WRK-PARM-ACAO           PIC X(10)            VALUE SPACES.    00007400
+       77 WRK-PARM-TOKEN2         PIC X(10)            VALUE SPACES.    00007500
+       77 WRK-PARM-VALOR          PIC 9(09)            VALUE ZEROS.     00007600
+       77 WRK-PARM-PARTICAO       PIC X(02)            VALUE SPACES.    00007700
+       77 WRK-PARM-AUTO-PISO      PIC X(01)            VALUE 'N'.       00007750
+                                                                        00007800
+      *----------------------------------------------------------------*00007900
+       01  FILLER                 PIC  X(050)         VALUE             00008000
+           '*** FINAL DA WORKING FR09DB14 ***'.                         00008100
+      *----------------------------------------------------------------*00008200
+                                                                        00008300
+      *-------------------------------------------------------------*   00008400
+       LINKAGE                                      SECTION.            00008500
+      *-------------------------------------------------------------*   00008600
+                                                                        00008700
+       01  LS-PARM                     PIC X(20).                       00008800
+                                                                        00008900
+      *================================================================*00009000
+       PROCEDURE                    DIVISION USING LS-PARM.             00009100
+      *================================================================*00009200
+                                                                        00009300
+      ******************************************************************00009400
+      *                      P R I N C I P A L                         *00009500
+      ******************************************************************00009600
+                                                                        00009700
+      *----------------------------------------------------------------*00009800
+       0000-PRINCIPAL                                 SECTION.          00009900
+      *----------------------------------------------------------------*00010000
+                                                                        00010100
+           PERFORM 1000-PARSE-PARM.                                     00010200
+           EVALUATE WRK-PARM-ACAO                                       00010300
+              WHEN 'DISPLAY'                                            00010400
+                 PERFORM 2000-EXIBIR                                    00010500
+              WHEN 'RESET'                                              00010600
+                 PERFORM 3000-RESETAR                                   00010700
+              WHEN OTHER                                                00010800
+                DISPLAY '*============================================*'00010900
+                DISPLAY '* ACAO INVALIDA - USE DISPLAY OU RESET       *'00011000
+                DISPLAY '*============================================*'00011100
+           END-EVALUATE                                                 00011200
+           GOBACK.                                                      00011300
+                                                                        00011400
+      *----------------------------------------------------------------*00011500
+       0000-99-FIM.                                   EXIT.             00011600
+      *----------------------------------------------------------------*00011700
+                                                                        00011800
+      ******************************************************************00011900
+      *              P A R S E A R   P A R A M E T R O                 *00012000
+      ******************************************************************00012100
+                                                                        00012200
+      *----------------------------------------------------------------*00012300
+       1000-PARSE-PARM                                       SECTION.   00012400
+      *----------------------------------------------------------------*00012500
+                                                                        00012600
+           UNSTRING LS-PARM DELIMITED BY ','                            00012700
+              INTO WRK-PARM-ACAO, WRK-PARM-TOKEN2, WRK-PARM-PARTICAO    00012800
+           END-UNSTRING.                                                00012900
+                                                                        00013000
+           EVALUATE WRK-PARM-ACAO                                       00013050
+              WHEN 'DISPLAY'                                            00013060
+                 MOVE WRK-PARM-TOKEN2       TO WRK-PARM-PARTICAO        00013070
+              WHEN 'RESET'                                              00013080
+                 IF WRK-PARM-TOKEN2 = SPACES                            00013085
+                    MOVE 'S'                TO WRK-PARM-AUTO-PISO       00013087
+                 ELSE                                                   00013089
+                    IF FUNCTION TRIM(WRK-PARM-TOKEN2) IS NUMERIC        00013090
+                       MOVE FUNCTION NUMVAL(WRK-PARM-TOKEN2)            00013093
+                                           TO WRK-PARM-VALOR            00013095
+                    END-IF                                              00013097
+                 END-IF                                                 00013100
+              WHEN OTHER                                                00013150
+                 CONTINUE                                               00013160
+           END-EVALUATE.                                                00013200
+                                                                        00013300
+           EVALUATE WRK-PARM-PARTICAO                                   00013500
+              WHEN '01'                                                 00013600
+                 MOVE 'FOUR009-01'          TO DB2-IDCHECK              00013700
+                 IF WRK-PARM-AUTO-PISO = 'S'                            00013720
+                    MOVE 0                       TO WRK-PARM-VALOR      00013740
+                 END-IF                                                 00013760
+              WHEN '02'                                                 00013800
+                 MOVE 'FOUR009-02'          TO DB2-IDCHECK              00013900
+                 IF WRK-PARM-AUTO-PISO = 'S'                            00013920
+                    MOVE 5000                   TO WRK-PARM-VALOR       00013940
+                 END-IF                                                 00013960
+              WHEN OTHER                                                00014000
+                 MOVE 'FOUR009'             TO DB2-IDCHECK              00014100
+                 IF WRK-PARM-AUTO-PISO = 'S'                            00014120
+                    MOVE 0                       TO WRK-PARM-VALOR      00014140
+                 END-IF                                                 00014160
+           END-EVALUATE.                                                00014200
+                                                                        00014300
+      *----------------------------------------------------------------*00014400
+       1000-99-FIM.                                   EXIT.             00014500
+                                                                        00014700
+      ******************************************************************00014800
+      *                       E X I B I R                              *00014900
+      ******************************************************************00015000
+                                                                        00015100
+      *----------------------------------------------------------------*00015200
+       2000-EXIBIR                                           SECTION.   00015300
+      *----------------------------------------------------------------*00015400
+                                                                        00015500
+           EXEC SQL                                                     00015600
+              SELECT REGISTRO INTO :DB2-REGISTRO                        00015700
+                FROM FOUR001.CHECK                                      00015800
+               WHERE IDCHECK = :DB2-IDCHECK                             00015900
+           END-EXEC.                                                    00016000
+                                                                        00016100
+           EVALUATE SQLCODE                                             00016200
+              WHEN 0                                                    00016300
+                DISPLAY '*============================================*'00016400
+                DISPLAY '* CHECKPOINT ATUAL                           *'00016500
+                DISPLAY '* IDCHECK..: ' DB2-IDCHECK                     00016600
+                DISPLAY '* REGISTRO.: ' DB2-REGISTRO                    00016700
+                DISPLAY '*============================================*'00016800
+              WHEN 100                                                  00016900
+                DISPLAY '*============================================*'00017000
+                DISPLAY '* IDCHECK NAO ENCONTRADO: ' DB2-IDCHECK        00017100
+                DISPLAY '*============================================*'00017200
+              WHEN OTHER                                                00017300
+                MOVE SQLCODE              TO WRK-SQLCODE                00017400
+                MOVE SQLCODE              TO WRK-LOG-SQLCODE            00017500
+                MOVE 'FR09DB14'           TO WRK-LOG-PROGRAMA           00017600
+                MOVE '2000-EXIBIR'        TO WRK-LOG-SECTION            00017700
+                MOVE 'ERRO NO SELECT CHECK' TO WRK-LOG-MENSAGEM         00017800
+                PERFORM 9000-TRATAR-ERRO                                00017900
+           END-EVALUATE.                                                00018000
+                                                                        00018100
+      *----------------------------------------------------------------*00018200
+       2000-99-FIM.                                   EXIT.             00018300
+      *----------------------------------------------------------------*00018400
+                                                                        00018500
+      ******************************************************************00018600
+      *                      R E S E T A R                           *  00018700
+      ******************************************************************00018800
+                                                                        00018900
+      *----------------------------------------------------------------*00019000
+       3000-RESETAR                                          SECTION.   00019100
+      *----------------------------------------------------------------*00019200
+                                                                        00019300
+           MOVE WRK-PARM-VALOR         TO DB2-REGISTRO.                 00019400
+                                                                        00019500
+           EXEC SQL                                                     00019600
+              UPDATE FOUR001.CHECK SET REGISTRO = :DB2-REGISTRO         00019700
+               WHERE IDCHECK = :DB2-IDCHECK                             00019800
+           END-EXEC.                                                    00019900
+                                                                        00020000
+           EVALUATE SQLCODE                                             00020100
+              WHEN 0                                                    00020200
+                 EXEC SQL                                               00020300
+                    COMMIT                                              00020400
+                 END-EXEC                                               00020500
+                DISPLAY '*============================================*'00020600
+                DISPLAY '* CHECKPOINT RESETADO COM SUCESSO            *'00020700
+                DISPLAY '* IDCHECK..: ' DB2-IDCHECK                     00020800
+                DISPLAY '* REGISTRO.: ' DB2-REGISTRO                    00020900
+                DISPLAY '*============================================*'00021000
+              WHEN 100                                                  00021050
+                 EXEC SQL                                               00021060
+                    INSERT INTO FOUR001.CHECK (IDCHECK, REGISTRO)       00021070
+                       VALUES (:DB2-IDCHECK, :DB2-REGISTRO)             00021080
+                 END-EXEC                                               00021090
+                 IF SQLCODE = 0                                         00021100
+                    EXEC SQL                                            00021110
+                       COMMIT                                           00021120
+                    END-EXEC                                            00021130
+                   DISPLAY '*========================================*' 00021140
+                   DISPLAY '* CHECKPOINT CRIADO (NOVA PARTICAO)     *'  00021150
+                   DISPLAY '* IDCHECK..: ' DB2-IDCHECK                  00021160
+                   DISPLAY '* REGISTRO.: ' DB2-REGISTRO                 00021170
+                   DISPLAY '*========================================*' 00021180
+                 ELSE                                                   00021190
+                    MOVE SQLCODE           TO WRK-SQLCODE               00021200
+                    MOVE SQLCODE           TO WRK-LOG-SQLCODE           00021210
+                    MOVE 'FR09DB14'        TO WRK-LOG-PROGRAMA          00021220
+                    MOVE '3000-RESETAR'    TO WRK-LOG-SECTION           00021230
+                    MOVE 'ERRO NO INSERT CHECK' TO WRK-LOG-MENSAGEM     00021240
+                    PERFORM 9000-TRATAR-ERRO                            00021250
+                 END-IF                                                 00021260
+              WHEN OTHER                                                00021300
+                 MOVE SQLCODE              TO WRK-SQLCODE               00021400
+                 MOVE SQLCODE              TO WRK-LOG-SQLCODE           00021500
+                 MOVE 'FR09DB14'           TO WRK-LOG-PROGRAMA          00021600
+                 MOVE '3000-RESETAR'       TO WRK-LOG-SECTION           00021700
+                 MOVE 'ERRO NO UPDATE CHECK' TO WRK-LOG-MENSAGEM        00021800
+                 PERFORM 9000-TRATAR-ERRO                               00021900
+           END-EVALUATE.                                                00022000
+                                                                        00022050
+      *----------------------------------------------------------------*00022060
+       3000-99-FIM.                                   EXIT.             00022100
+                                                                        00022300
+      ******************************************************************00022400
+      *                    T R A T A R   E R R O                       *00022500
+      ******************************************************************00022600
+                                                                        00022700
+      *----------------------------------------------------------------*00022800
+       9000-TRATAR-ERRO                          SECTION.               00022900
+      *----------------------------------------------------------------*00023000
+                                                                        00023100
+           ACCEPT WRK-LOG-DATA               FROM DATE YYYYMMDD         00023200
+           ACCEPT WRK-LOG-HORA               FROM TIME                  00023300
+           CALL 'GRAVALOG'                       USING WRK-LOG          00023400
+           MOVE 16                TO RETURN-CODE                        00023450
+           GOBACK.                                                      00023500
+                                                                        00023600
+      *----------------------------------------------------------------*00023700
+       9000-99-FIM.                              EXIT.                  00023800
+      *----------------------------------------------------------------*00023900
