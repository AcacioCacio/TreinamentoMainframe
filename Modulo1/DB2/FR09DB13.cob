@@ -45,9 +45,55 @@
       *-------------------------------------------------------------*   00015401
        SPECIAL-NAMES.                                                   00015501
            DECIMAL-POINT IS COMMA.                                      00015601
+                                                                        00015610
+      *-------------------------------------------------------------*   00015620
+       INPUT-OUTPUT                            SECTION.                 00015630
+      *-------------------------------------------------------------*   00015640
+       FILE-CONTROL.                                                    00015650
+           SELECT FUNCERR   ASSIGN TO FUNCERR                           00015660
+                            ORGANIZATION IS SEQUENTIAL.                 00015670
+           SELECT FUNCEXT   ASSIGN TO FUNCEXT                           00015662
+                            ORGANIZATION IS SEQUENTIAL.                 00015664
+           SELECT OPTIONAL PARMFILE ASSIGN TO PARMFILE                  00015666
+                            ORGANIZATION IS SEQUENTIAL.                 00015668
+           SELECT FUNCREL   ASSIGN TO FUNCREL                           00015669
+                            ORGANIZATION IS SEQUENTIAL.                 00015670
+                                                                        00015680
                                                                         00015701
       *=============================================================*   00015801
        DATA                                      DIVISION.              00015901
+                                                                        00017100
+      *-------------------------------------------------------------*   00017200
+       FILE                                         SECTION.            00017300
+      *-------------------------------------------------------------*   00017400
+      *----------------------------------------------------------------*00017500
+       FD  FUNCERR                                                      00017600
+           LABEL RECORDS ARE STANDARD.                                  00017700
+                                                                        00017800
+           COPY 'BKFUNCERR'.                                            00017900
+      *----------------------------------------------------------------*00017950
+      *----------------------------------------------------------------*00017960
+       FD  FUNCEXT                                                      00017965
+           LABEL RECORDS ARE STANDARD.                                  00017970
+                                                                        00017975
+           COPY 'BKFUNCEXT'.                                            00017977
+      *----------------------------------------------------------------*00017979
+                                                                        00017980
+      *----------------------------------------------------------------*00017981
+       FD  PARMFILE                                                     00017982
+           LABEL RECORDS ARE STANDARD.                                  00017983
+                                                                        00017984
+           COPY 'BKPARM'.                                               00017985
+      *----------------------------------------------------------------*00017986
+                                                                        00017988
+      *----------------------------------------------------------------*00017989
+       FD  FUNCREL                                                      00017990
+           LABEL RECORDS ARE STANDARD.                                  00017991
+                                                                        00017992
+           COPY 'BKFUNCREL'.                                            00017993
+      *----------------------------------------------------------------*00017994
+                                                                        00017987
+                                                                        00017980
       *=============================================================*   00016001
                                                                         00017001
       *-------------------------------------------------------------*   00018001
@@ -76,16 +122,26 @@
               INCLUDE SQLCA                                             00022201
            END-EXEC.                                                    00022301
                                                                         00022401
+       77 WRK-IDCHECK            PIC X(10)           VALUE 'FOUR009'.   00022410
+       77 WRK-ID-FIM             PIC 9(09)           VALUE 999999999.   00022420
+       77 WRK-FLAG-SETOR         PIC X(01)           VALUE 'N'.         00022430
+       77 WRK-FILTRO-SETOR       PIC X(10)           VALUE SPACES.      00022440
+       77 WRK-FLAG-DATAADM       PIC X(01)           VALUE 'N'.         00022450
+       77 WRK-FILTRO-DATAADM     PIC X(10)           VALUE SPACES.      00022460
            EXEC SQL                                                     00022501
-              DECLARE CFUNC  CURSOR FOR                                 00022602
+              DECLARE CFUNC  CURSOR WITH HOLD FOR                       00022602
                SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00022701
                 FROM FOUR001.FUNC2  WHERE ID >=                         00022801
                   (SELECT REGISTRO FROM FOUR001.CHECK                   00022901
-                      WHERE IDCHECK = 'FOUR009' )                       00023001
+                      WHERE IDCHECK = :WRK-IDCHECK )                    00023001
+                 AND ID <= :WRK-ID-FIM                                  00023005
+                 AND (:WRK-FLAG-SETOR = 'N' OR                          00023006
+                      SETOR = :WRK-FILTRO-SETOR)                        00023007
+                 AND (:WRK-FLAG-DATAADM = 'N' OR                        00023008
+                      DATAADM >= :WRK-FILTRO-DATAADM)                   00023009
                ORDER BY ID                                              00023101
                                                                         00023201
            END-EXEC.                                                    00023301
-                                                                        00024201
       *----------------------------------------------------------------*00024301
        01  FILLER                                  PIC X(050)    VALUE  00024402
            '*** AREA DO ARQUIVO LOGERRO2 ***'.                          00024502
@@ -100,27 +156,42 @@
            '*** AREA DE VARIAVEIS AUXILIARES ***'.                      00025402
       *----------------------------------------------------------------*00025501
                                                                         00025601
+       77 WRK-SALARIO-ED         PIC ZZZZZZ9,99.                        00025650
+       77 WRK-EMAIL-REL           PIC X(40)           VALUE SPACES.     00025660
        77 WRK-ID                  PIC 9(04).                            00025701
        77 WRK-SQLCODE             PIC -999.                             00025801
        77 WRK-INDICATOR           PIC S9(4) COMP            VALUE ZEROS.00025901
        77 WRK-CHECKPOINT          PIC 9(2)                  VALUE ZEROS.00026001
+       77 WRK-COMMIT-INTERVAL     PIC 9(2)                  VALUE 05.   00026101
        77 WRK-REGATUAL            PIC 9(3)                  VALUE ZEROS.00026201
+       77 WRK-PARTICAO           PIC X(02)           VALUE SPACES.      00026210
+       77 WRK-SENTINELA          PIC 9(07)V99        VALUE 99999.       00026240
+       77 WRK-RUN-DATA           PIC 9(08)           VALUE ZEROS.       00026290
+       77 WRK-RUN-HORA           PIC 9(08)           VALUE ZEROS.       00026300
+       77 WRK-RUN-ID             PIC X(16)           VALUE SPACES.      00026310
                                                                         00026301
       *----------------------------------------------------------------*00026401
        01  FILLER                      PIC  X(050)         VALUE        00026502
            '*** AREA DE ACUMULADORES ***'.                              00026602
       *----------------------------------------------------------------*00026701
                                                                         00026801
-       77 ACU-LIDOS               PIC 9(02)                 VALUE ZEROS.00026901
-       77 ACU-GRAVS               PIC 9(02)                 VALUE ZEROS.00027001
+       77 ACU-LIDOS               PIC 9(04)                 VALUE ZEROS.00026901
+       77 ACU-GRAVS               PIC 9(04)                 VALUE ZEROS.00027001
+       77 ACU-ERROS               PIC 9(04)                 VALUE ZEROS.00027050
                                                                         00027101
       *----------------------------------------------------------------*00027201
        01  FILLER                 PIC  X(050)         VALUE             00027302
            '*** FINAL DA WORKING FR09DB13 ***'.                         00027402
       *----------------------------------------------------------------*00027501
                                                                         00027601
+      *-------------------------------------------------------------*   00027610
+       LINKAGE                                      SECTION.            00027620
+      *-------------------------------------------------------------*   00027630
+                                                                        00027640
+       01  LS-PARM                     PIC X(02).                       00027650
+                                                                        00027660
       *================================================================*00027701
-       PROCEDURE                                 DIVISION.              00027801
+       PROCEDURE                    DIVISION USING LS-PARM.             00027801
       *================================================================*00027901
                                                                         00028001
       ******************************************************************00028101
@@ -149,12 +220,59 @@
        1000-INICIAR                                   SECTION.          00030401
       *----------------------------------------------------------------*00030501
                                                                         00030601
+           OPEN OUTPUT FUNCERR FUNCEXT FUNCREL.                         00030610
+           MOVE LS-PARM               TO WRK-PARTICAO                   00030602
+           EVALUATE WRK-PARTICAO                                        00030603
+              WHEN '01'                                                 00030604
+                 MOVE 'FOUR009-01'     TO WRK-IDCHECK                   00030605
+                 MOVE 000004999        TO WRK-ID-FIM                    00030606
+              WHEN '02'                                                 00030607
+                 MOVE 'FOUR009-02'     TO WRK-IDCHECK                   00030608
+                 MOVE 000009999        TO WRK-ID-FIM                    00030609
+              WHEN OTHER                                                00030610
+                 MOVE 'FOUR009'        TO WRK-IDCHECK                   00030611
+                 MOVE 999999999        TO WRK-ID-FIM                    00030612
+           END-EVALUATE                                                 00030613
+                                                                        00030614
+           OPEN INPUT PARMFILE                                          00030615
+           READ PARMFILE                                                00030616
+              AT END                                                    00030617
+                 MOVE SPACES          TO PARM-REC                       00030618
+           END-READ                                                     00030619
+           IF PARM-SENTINELA NOT NUMERIC OR PARM-SENTINELA = ZEROS      00030620
+              CONTINUE                                                  00030621
+           ELSE                                                         00030622
+              MOVE PARM-SENTINELA        TO WRK-SENTINELA               00030623
+           END-IF                                                       00030624
+           IF PARM-FLAG-SETOR = 'S'                                     00030625
+              MOVE 'S'                   TO WRK-FLAG-SETOR              00030626
+              MOVE PARM-FILTRO-SETOR      TO WRK-FILTRO-SETOR           00030627
+           END-IF                                                       00030628
+           IF PARM-FLAG-DATAADM = 'S'                                   00030629
+              MOVE 'S'                   TO WRK-FLAG-DATAADM            00030630
+              MOVE PARM-FILTRO-DATAADM    TO WRK-FILTRO-DATAADM         00030631
+           END-IF                                                       00030632
+           IF PARM-COMMIT-INTERVAL NOT NUMERIC OR                       00030628
+              PARM-COMMIT-INTERVAL = ZEROS                              00030629
+              CONTINUE                                                  00030630
+           ELSE                                                         00030631
+              MOVE PARM-COMMIT-INTERVAL TO WRK-COMMIT-INTERVAL          00030632
+           END-IF                                                       00030633
+           CLOSE PARMFILE                                               00030633
+                                                                        00030634
+                                                                        00030620
+           ACCEPT WRK-RUN-DATA            FROM DATE YYYYMMDD            00030635
+           ACCEPT WRK-RUN-HORA            FROM TIME                     00030636
+           STRING WRK-RUN-DATA  WRK-RUN-HORA                            00030637
+                  INTO WRK-RUN-ID                                       00030638
+                                                                        00030639
             EXEC SQL                                                    00030701
                OPEN CFUNC                                               00030802
             END-EXEC.                                                   00030901
                                                                         00031001
              EVALUATE SQLCODE                                           00031101
               WHEN 0                                                    00031201
+                 PERFORM 1200-CABECALHO-FUNCREL                         00031250
                 PERFORM 1100-LER-FUNCIONARIO                            00031301
                                                                         00031401
               WHEN 100                                                  00031501
@@ -163,9 +281,12 @@
                 DISPLAY '*============================================*'00031801
                                                                         00031901
               WHEN OTHER                                                00032001
-                MOVE SQLCODE TO WRK-SQLCODE                             00032101
-                DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN CURSOR'           00032201
-                GOBACK                                                  00032301
+                MOVE SQLCODE              TO WRK-SQLCODE                00032101
+                MOVE SQLCODE              TO WRK-LOG-SQLCODE            00032111
+                MOVE 'FR09DB13'           TO WRK-LOG-PROGRAMA           00032121
+                MOVE '1000-INICIAR'       TO WRK-LOG-SECTION            00032131
+                MOVE 'ERRO NO OPEN CURSOR CFUNC' TO WRK-LOG-MENSAGEM    00032141
+                PERFORM 9000-TRATAR-ERRO                                00032151
               END-EVALUATE.                                             00032401
                                                                         00032501
       *----------------------------------------------------------------*00032601
@@ -200,15 +321,57 @@
               DISPLAY '*==============================================*'00035501
                                                                         00035601
             WHEN OTHER                                                  00035701
-              MOVE SQLCODE TO WRK-SQLCODE                               00035801
-              DISPLAY '*==============================================*'00035901
-              DISPLAY '* ERRO ....: ' WRK-SQLCODE                       00036001
-              DISPLAY '*==============================================*'00036101
+              MOVE SQLCODE              TO WRK-SQLCODE                  00035801
+              MOVE SQLCODE              TO WRK-LOG-SQLCODE              00035811
+              MOVE 'FR09DB13'           TO WRK-LOG-PROGRAMA             00035821
+              MOVE '1100-LER-FUNCIONARIO' TO WRK-LOG-SECTION            00035831
+              MOVE 'ERRO NO FETCH CFUNC' TO WRK-LOG-MENSAGEM            00035841
+              PERFORM 9000-TRATAR-ERRO                                  00035851
            END-EVALUATE.                                                00036201
                                                                         00036301
       *----------------------------------------------------------------*00036401
        1100-99-FIM.                                   EXIT.             00036501
       *----------------------------------------------------------------*00036601
+                                                                        00036650
+      ******************************************************************00036700
+      *            C A B E C A L H O   F U N C R E L                  * 00036750
+      ******************************************************************00036800
+                                                                        00036850
+      *----------------------------------------------------------------*00036900
+       1200-CABECALHO-FUNCREL                         SECTION.          00036950
+      *----------------------------------------------------------------*00037000
+                                                                        00037050
+           MOVE '1'                        TO FUNCREL-CC                00037100
+           MOVE SPACES                     TO FUNCREL-LINHA             00037150
+           STRING 'RELATORIO DE CARGA DE FUNCIONARIOS - FR09DB13'       00037200
+                  '  PARTICAO: ' WRK-IDCHECK                            00037250
+                  INTO FUNCREL-LINHA                                    00037300
+           WRITE FUNCREL-REC.                                           00037350
+                                                                        00037400
+           MOVE ' '                        TO FUNCREL-CC                00037450
+           MOVE SPACES                     TO FUNCREL-LINHA             00037500
+           STRING 'DATA: ' WRK-RUN-DATA '   HORA: ' WRK-RUN-HORA        00037550
+                  INTO FUNCREL-LINHA                                    00037600
+           WRITE FUNCREL-REC.                                           00037650
+                                                                        00037700
+           MOVE ' '                        TO FUNCREL-CC                00037750
+           MOVE SPACES                     TO FUNCREL-LINHA             00037800
+           WRITE FUNCREL-REC.                                           00037850
+                                                                        00037900
+           MOVE ' '                        TO FUNCREL-CC                00037950
+           STRING 'ID     NOME                           SETOR      '   00038000
+                  'SALARIO       DATAADM     EMAIL'                     00038050
+                  INTO FUNCREL-LINHA                                    00038100
+           WRITE FUNCREL-REC.                                           00038150
+                                                                        00038200
+           MOVE ' '                        TO FUNCREL-CC                00038250
+           MOVE ALL '-'                    TO FUNCREL-LINHA             00038300
+           WRITE FUNCREL-REC.                                           00038350
+                                                                        00038400
+      *----------------------------------------------------------------*00038450
+       1200-99-FIM.                                   EXIT.             00038500
+      *----------------------------------------------------------------*00038550
+                                                                        00038600
                                                                         00036701
       ******************************************************************00036801
       *                      P R O C E S S A R                         *00036901
@@ -220,24 +383,65 @@
                                                                         00037501
               PERFORM 2100-DISPLAY.                                     00037601
                                                                         00037701
-      *         IF ACU-LID0S > 5                                        00037801
-      *           EXEC SQL                                              00037901
-      *              COMMIT                                             00038001
-      *           END-EXEC                                              00038101
-      *            MOVE 0 TO ACU-LIDOS                                  00038201
-      *         END-IF                                                  00038301
-                                                                        00038401
       *       IF DB2-SALARIO IS NOT NUMERIC OR DB2-SALARIO EQUAL ZEROS  00038501
-              IF DB2-SALARIO IS NOT NUMERIC OR DB2-SALARIO EQUAL 99999  00038601
-                 EXEC SQL                                               00038701
-                    UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID         00038801
-                     WHERE IDCHECK = 'FOUR009'                          00038901
-                 END-EXEC                                               00039001
-                 PERFORM 3000-FINALIZAR                                 00039101
-                 GOBACK                                                 00039201
+              IF DB2-SALARIO IS NOT NUMERIC                             00038601
+                 OR DB2-SALARIO EQUAL WRK-SENTINELA                     00038605
+                 MOVE 'S'                TO FUNCERR-TIPO                00038611
+                 MOVE DB2-ID              TO FUNCERR-ID                 00038621
+                 MOVE DB2-NOME            TO FUNCERR-NOME               00038631
+                 MOVE DB2-SETOR           TO FUNCERR-SETOR              00038641
+                 MOVE DB2-SALARIO         TO WRK-SALARIO-ED             00038645
+                 MOVE WRK-SALARIO-ED      TO FUNCERR-SALARIO            00038651
+                 WRITE FUNCERR-REC                                      00038661
+                 ADD 1 TO ACU-ERROS                                     00038671
+              ELSE                                                      00038681
+                 EXEC SQL                                               00038691
+                    INSERT INTO FOUR001.FUNCHIST                        00038701
+                        (ID, NOME, SETOR, SALARIO, DATAADM,             00038711
+                         EMAIL, DATAEXEC, IDEXECUCAO)                   00038721
+                      VALUES (:DB2-ID, :DB2-NOME, :DB2-SETOR,           00038731
+                         :DB2-SALARIO, :DB2-DATAADM,                    00038741
+                         :DB2-EMAIL:WRK-INDICATOR,                      00038745
+                         :WRK-RUN-DATA, :WRK-RUN-ID)                    00038751
+                 END-EXEC                                               00038761
+                 IF SQLCODE = 0                                         00038771
+                    ADD 1 TO ACU-GRAVS                                  00038781
+                 ELSE                                                   00038791
+                    MOVE SQLCODE           TO WRK-LOG-SQLCODE           00038801
+                    MOVE 'FR09DB13'        TO WRK-LOG-PROGRAMA          00038811
+                    MOVE '2000-PROCESSAR'  TO WRK-LOG-SECTION           00038821
+                    MOVE 'ERRO NO INSERT FUNCHIST' TO WRK-LOG-MENSAGEM  00038831
+                    PERFORM 9000-TRATAR-ERRO                            00038841
+                 END-IF                                                 00038851
                END-IF                                                   00039301
                                                                         00039401
-               PERFORM 1100-LER-FUNCIONARIO.                            00039501
+              ADD 1 TO WRK-CHECKPOINT                                   00039420
+              IF WRK-CHECKPOINT >= WRK-COMMIT-INTERVAL                  00039440
+                 EXEC SQL                                               00039460
+                    UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID         00039480
+                     WHERE IDCHECK = :WRK-IDCHECK                       00039500
+                 END-EXEC                                               00039520
+                 IF SQLCODE NOT = 0                                     00039540
+                    MOVE SQLCODE           TO WRK-LOG-SQLCODE           00039560
+                    MOVE 'FR09DB13'        TO WRK-LOG-PROGRAMA          00039580
+                    MOVE '2000-PROCESSAR'  TO WRK-LOG-SECTION           00039600
+                    MOVE 'ERRO NO UPDATE CHECK' TO WRK-LOG-MENSAGEM     00039620
+                    PERFORM 9000-TRATAR-ERRO                            00039640
+                 END-IF                                                 00039660
+                 EXEC SQL                                               00039680
+                    COMMIT                                              00039700
+                 END-EXEC                                               00039720
+                 IF SQLCODE NOT = 0                                     00039740
+                    MOVE SQLCODE           TO WRK-LOG-SQLCODE           00039760
+                    MOVE 'FR09DB13'        TO WRK-LOG-PROGRAMA          00039780
+                    MOVE '2000-PROCESSAR'  TO WRK-LOG-SECTION           00039800
+                    MOVE 'ERRO NO COMMIT'  TO WRK-LOG-MENSAGEM          00039820
+                    PERFORM 9000-TRATAR-ERRO                            00039840
+                 END-IF                                                 00039860
+                 MOVE ZEROS TO WRK-CHECKPOINT                           00039880
+              END-IF                                                    00039900
+                                                                        00039920
+               PERFORM 1100-LER-FUNCIONARIO.                            00039940
                                                                         00039601
       *----------------------------------------------------------------*00039701
        2000-99-FIM.                                   EXIT.             00039801
@@ -270,6 +474,31 @@
            DISPLAY '*              INFORMACOES DO DADO                *'00042501
            DISPLAY '*-------------------------------------------------*'00042601
            DISPLAY ' -- '.                                              00042701
+                                                                        00042750
+           MOVE DB2-ID              TO FUNCEXT-ID                       00042760
+           MOVE DB2-NOME            TO FUNCEXT-NOME                     00042770
+           MOVE DB2-SETOR           TO FUNCEXT-SETOR                    00042780
+           MOVE DB2-SALARIO         TO FUNCEXT-SALARIO                  00042790
+           MOVE DB2-DATAADM         TO FUNCEXT-DATAADM                  00042800
+           IF WRK-INDICATOR = 0                                         00042805
+              MOVE DB2-EMAIL        TO FUNCEXT-EMAIL                    00042810
+           ELSE                                                         00042812
+              MOVE SPACES           TO FUNCEXT-EMAIL                    00042814
+           END-IF                                                       00042816
+           WRITE FUNCEXT-REC                                            00042820
+                                                                        00042825
+           MOVE ' '                        TO FUNCREL-CC                00042830
+           MOVE SPACES                     TO FUNCREL-LINHA             00042840
+           MOVE DB2-SALARIO             TO WRK-SALARIO-ED               00042845
+           IF WRK-INDICATOR = 0                                         00042847
+              MOVE DB2-EMAIL             TO WRK-EMAIL-REL               00042848
+           ELSE                                                         00042849
+              MOVE SPACES                TO WRK-EMAIL-REL               00042851
+           END-IF                                                       00042852
+           STRING DB2-ID ' ' DB2-NOME ' ' DB2-SETOR ' '                 00042850
+                  WRK-SALARIO-ED ' ' DB2-DATAADM ' ' WRK-EMAIL-REL      00042860
+                  INTO FUNCREL-LINHA                                    00042870
+           WRITE FUNCREL-REC.                                           00042880
                                                                         00043301
       *----------------------------------------------------------------*00043401
        2100-99-FIM.                                   EXIT.             00043501
@@ -287,9 +516,49 @@
               PERFORM 4000-EMITIR-ACU                                   00044701
            END-IF                                                       00044801
                                                                         00044901
+           IF WRK-CHECKPOINT GREATER ZEROS                              00045010
+              EXEC SQL                                                  00045020
+                 UPDATE FOUR001.CHECK SET REGISTRO = :DB2-ID            00045030
+                  WHERE IDCHECK = :WRK-IDCHECK                          00045040
+              END-EXEC                                                  00045050
+              IF SQLCODE NOT = 0                                        00045060
+                 MOVE SQLCODE          TO WRK-LOG-SQLCODE               00045070
+                 MOVE 'FR09DB13'       TO WRK-LOG-PROGRAMA              00045080
+                 MOVE '3000-FINALIZAR' TO WRK-LOG-SECTION               00045090
+                 MOVE 'ERRO NO UPDATE CHECK FINAL' TO WRK-LOG-MENSAGEM  00045095
+                 ACCEPT WRK-LOG-DATA   FROM DATE YYYYMMDD               00045100
+                 ACCEPT WRK-LOG-HORA   FROM TIME                        00045105
+                 CALL 'GRAVALOG'       USING WRK-LOG                    00045110
+                 MOVE 16               TO RETURN-CODE                   00045115
+              END-IF                                                    00045120
+              EXEC SQL                                                  00045130
+                 COMMIT                                                 00045140
+              END-EXEC                                                  00045150
+              IF SQLCODE NOT = 0                                        00045160
+                 MOVE SQLCODE          TO WRK-LOG-SQLCODE               00045170
+                 MOVE 'FR09DB13'       TO WRK-LOG-PROGRAMA              00045180
+                 MOVE '3000-FINALIZAR' TO WRK-LOG-SECTION               00045190
+                 MOVE 'ERRO NO COMMIT FINAL' TO WRK-LOG-MENSAGEM        00045195
+                 ACCEPT WRK-LOG-DATA   FROM DATE YYYYMMDD               00045200
+                 ACCEPT WRK-LOG-HORA   FROM TIME                        00045205
+                 CALL 'GRAVALOG'       USING WRK-LOG                    00045210
+                 MOVE 16               TO RETURN-CODE                   00045215
+              END-IF                                                    00045220
+              MOVE ZEROS TO WRK-CHECKPOINT                              00045225
+           END-IF                                                       00045230
+                                                                        00045240
            EXEC SQL                                                     00045001
              CLOSE CFUNC                                                00045102
            END-EXEC.                                                    00045201
+                                                                        00045210
+           MOVE 'T'                      TO FUNCERR-TIPO                00045220
+           MOVE ACU-ERROS                TO FUNCERR-ID                  00045230
+           MOVE SPACES                   TO FUNCERR-NOME                00045240
+           MOVE SPACES                   TO FUNCERR-SETOR               00045250
+           MOVE SPACES                   TO FUNCERR-SALARIO             00045260
+           WRITE FUNCERR-REC                                            00045270
+                                                                        00045280
+           CLOSE FUNCERR FUNCEXT FUNCREL.                               00045290
                                                                         00045301
       *----------------------------------------------------------------*00045701
        3000-99-FIM.          EXIT.                                      00045801
@@ -308,9 +577,33 @@
            DISPLAY '* ACUMULADORES:                                   *'00047101
            DISPLAY '* LIDOS..............: ' ACU-LIDOS                  00047202
            DISPLAY '* GRAVADOS...........: ' ACU-GRAVS                  00047302
+           DISPLAY '* ERROS...............: ' ACU-ERROS                 00047310
            DISPLAY '*                                                 *'00048001
            DISPLAY '*=================== FR09DB13 ====================*'00050002
+                                                                        00059001
+           IF ACU-LIDOS NOT = ACU-GRAVS + ACU-ERROS                     00059101
+              DISPLAY '* ATENCAO: LIDOS DIFERENTE DE GRAVADOS      *'   00059201
+           END-IF                                                       00059301
            DISPLAY ' '.                                                 00060001
+                                                                        00060050
+           MOVE ' '                        TO FUNCREL-CC                00060100
+           MOVE ALL '-'                    TO FUNCREL-LINHA             00060150
+           WRITE FUNCREL-REC.                                           00060200
+                                                                        00060250
+           MOVE ' '                        TO FUNCREL-CC                00060300
+           MOVE SPACES                     TO FUNCREL-LINHA             00060350
+           STRING 'TOTAL LIDOS....: ' ACU-LIDOS                         00060400
+                  '   TOTAL GRAVADOS..: ' ACU-GRAVS                     00060450
+                  '   TOTAL ERROS..: ' ACU-ERROS                        00060500
+                  INTO FUNCREL-LINHA                                    00060550
+           WRITE FUNCREL-REC.                                           00060600
+                                                                        00060650
+           IF ACU-LIDOS NOT = ACU-GRAVS + ACU-ERROS                     00060700
+              MOVE ' '                     TO FUNCREL-CC                00060750
+              STRING 'ATENCAO: LIDOS DIFERENTE DE GRAVADOS'             00060800
+                     INTO FUNCREL-LINHA                                 00060850
+              WRITE FUNCREL-REC                                         00060900
+           END-IF.                                                      00060950
                                                                         00070001
       *----------------------------------------------------------------*00080001
        4000-99-FIM.                              EXIT.                  00090001
@@ -323,9 +616,13 @@
       *----------------------------------------------------------------*00150001
        9000-TRATAR-ERRO                          SECTION.               00160001
       *----------------------------------------------------------------*00170001
-                                                                        00180001
-           CALL 'GRAVALOG'                       USING WRK-LOG          00190001
-           GOBACK.                                                      00200001
+                                                                        00018001
+           ACCEPT WRK-LOG-DATA               FROM DATE YYYYMMDD         00018501
+           ACCEPT WRK-LOG-HORA               FROM TIME                  00018601
+           CALL 'GRAVALOG'                       USING WRK-LOG          00019001
+           MOVE 16                TO RETURN-CODE                        00019100
+           PERFORM 3000-FINALIZAR                                       00019200
+           GOBACK.                                                      00019300
                                                                         00210001
       *----------------------------------------------------------------*00220001
        9000-99-FIM.                              EXIT.                  00230001
